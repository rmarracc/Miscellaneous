@@ -1,27 +1,251 @@
 IDENTIFICATION DIVISION.
 	PROGRAM-ID. POM.
 
+ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT GAMEHIST-FILE ASSIGN TO "GAMEHIST.DAT"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS ws-gamehist-status.
+		SELECT POMCTL-FILE ASSIGN TO "POMCTL.DAT"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS ws-ctl-status.
+		SELECT GUESSLOG-FILE ASSIGN TO "GUESSLOG.DAT"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS ws-guesslog-status.
+		SELECT POMCKPT-FILE ASSIGN TO "POMCKPT.DAT"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS ws-ckpt-status.
+		SELECT PLAYER-FILE ASSIGN TO "PLAYERS.DAT"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS PM-PLAYER-ID
+			FILE STATUS IS ws-player-status.
+		SELECT POMXMIT-FILE ASSIGN TO "POMXMIT.DAT"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS ws-xmit-status.
+
 DATA DIVISION.
+	FILE SECTION.
+
+	FD  GAMEHIST-FILE.
+	COPY "gamehist.cpy".
+
+	FD  POMCTL-FILE.
+	COPY "pomctl.cpy".
+
+	FD  GUESSLOG-FILE.
+	COPY "guesslog.cpy".
+
+	FD  POMCKPT-FILE.
+	COPY "pomckpt.cpy".
+
+	FD  PLAYER-FILE.
+	COPY "playerrec.cpy".
+
+	FD  POMXMIT-FILE.
+	COPY "xmitrec.cpy".
+
 	WORKING-STORAGE SECTION.
 
+	78 WS-MAX-ROUNDS VALUE 100.
 	77 nb PIC 9(3).
 	77 find PIC 9(3).
 	77 seed PIC 9(10).
+	77 guess-count PIC 9(3).
+	77 ws-ctl-status PIC XX.
+	77 ws-gamehist-status PIC XX.
+	77 ws-guesslog-status PIC XX.
+	77 ws-xmit-status PIC XX.
+	77 ws-upper-bound PIC 9(3) VALUE 100.
+	77 ws-upper-edited PIC ZZ9.
+	77 ws-ckpt-status PIC XX.
+	77 ws-has-checkpoint PIC X VALUE "N".
+	77 ws-resume-answer PIC X.
+	77 ws-player-status PIC XX.
+	77 ws-player-id PIC X(10).
+	77 ws-rounds PIC 9(3) VALUE 1.
+	77 ws-round-idx PIC 9(3).
+	77 ws-start-round PIC 9(3) VALUE 1.
+	77 ws-rounds-played PIC 9(3).
+	77 ws-round-edited PIC ZZ9.
+	77 ws-total-guesses PIC 9(6) VALUE 0.
+	77 ws-average-guesses PIC 9(4)V99.
+	77 ws-average-edited PIC ZZZZ9.99.
+	01 ws-round-guesses-table.
+		05 ws-round-guesses PIC 9(3) OCCURS WS-MAX-ROUNDS TIMES.
 
 PROCEDURE DIVISION.
-	DISPLAY "Choose random seed".
-	ACCEPT seed FROM SYSIN.
-	COMPUTE find = FUNCTION RANDOM (seed) * 100 + 1.	
-	INITIALIZE nb.
+	DISPLAY "Enter player ID".
+	ACCEPT ws-player-id FROM SYSIN.
+	PERFORM GET-CONTROL-RECORD.
+	DISPLAY "How many rounds do you want to play?".
+	ACCEPT ws-rounds FROM SYSIN.
+	IF ws-rounds IS NOT NUMERIC OR ws-rounds < 1 OR ws-rounds > WS-MAX-ROUNDS
+		MOVE 1 TO ws-rounds
+	END-IF.
+	PERFORM LOAD-CHECKPOINT.
+	IF ws-has-checkpoint = "Y"
+		DISPLAY "Checkpoint found - resume previous game? (Y/N)"
+		ACCEPT ws-resume-answer FROM SYSIN
+		IF ws-resume-answer NOT = "Y" AND ws-resume-answer NOT = "y"
+			MOVE "N" TO ws-has-checkpoint
+			MOVE 1 TO ws-start-round
+		END-IF
+	END-IF.
+	OPEN EXTEND GUESSLOG-FILE.
+	IF ws-guesslog-status = "35"
+		OPEN OUTPUT GUESSLOG-FILE
+	END-IF.
+	OPEN EXTEND GAMEHIST-FILE.
+	IF ws-gamehist-status = "35"
+		OPEN OUTPUT GAMEHIST-FILE
+	END-IF.
+	OPEN EXTEND POMXMIT-FILE.
+	IF ws-xmit-status = "35"
+		OPEN OUTPUT POMXMIT-FILE
+	END-IF.
+	MOVE ws-upper-bound TO ws-upper-edited.
+	PERFORM VARYING ws-round-idx FROM ws-start-round BY 1 UNTIL ws-round-idx > ws-rounds
+		IF ws-round-idx = ws-start-round AND ws-has-checkpoint = "Y"
+			CONTINUE
+		ELSE
+			DISPLAY "Choose random seed"
+			ACCEPT seed FROM SYSIN
+			COMPUTE find = FUNCTION RANDOM (seed) * ws-upper-bound + 1
+			INITIALIZE nb
+			INITIALIZE guess-count
+		END-IF
+		PERFORM PLAY-ROUND
+		DISPLAY "You found the number, congratulations !"
+		MOVE ws-player-id TO GH-PLAYER-ID
+		MOVE seed TO GH-SEED
+		MOVE find TO GH-FIND
+		MOVE guess-count TO GH-GUESSES
+		MOVE FUNCTION CURRENT-DATE (1:14) TO GH-TIMESTAMP
+		WRITE GAMEHIST-RECORD
+		MOVE ws-player-id TO XM-PLAYER-ID
+		MOVE find TO XM-FIND
+		MOVE guess-count TO XM-ATTEMPTS
+		WRITE POMXMIT-RECORD
+		PERFORM CLEAR-CHECKPOINT
+		PERFORM SAVE-PLAYER
+		MOVE guess-count TO ws-round-guesses (ws-round-idx)
+		ADD guess-count TO ws-total-guesses
+	END-PERFORM.
+	CLOSE GAMEHIST-FILE.
+	CLOSE GUESSLOG-FILE.
+	CLOSE POMXMIT-FILE.
+	PERFORM DISPLAY-SUMMARY.
+	STOP RUN.
+
+GET-CONTROL-RECORD.
+	MOVE 100 TO ws-upper-bound.
+	OPEN INPUT POMCTL-FILE.
+	IF ws-ctl-status = "00"
+		READ POMCTL-FILE
+			AT END
+				CONTINUE
+			NOT AT END
+				MOVE CTL-UPPER-BOUND TO ws-upper-bound
+		END-READ
+		CLOSE POMCTL-FILE
+	END-IF.
+
+LOAD-CHECKPOINT.
+	MOVE "N" TO ws-has-checkpoint.
+	MOVE 1 TO ws-start-round.
+	OPEN INPUT POMCKPT-FILE.
+	IF ws-ckpt-status = "00"
+		READ POMCKPT-FILE
+			AT END
+				CONTINUE
+			NOT AT END
+				MOVE "Y" TO ws-has-checkpoint
+				MOVE CKPT-SEED TO seed
+				MOVE CKPT-FIND TO find
+				MOVE CKPT-NB TO nb
+				MOVE CKPT-GUESSES TO guess-count
+				MOVE CKPT-ROUND TO ws-start-round
+		END-READ
+		CLOSE POMCKPT-FILE
+	END-IF.
+
+PLAY-ROUND.
 	PERFORM UNTIL nb = find
-		DISPLAY "Enter a number between 1 and 100"
-		ACCEPT nb FROM SYSIN
+		PERFORM WITH TEST AFTER
+			UNTIL nb IS NUMERIC AND nb >= 1 AND nb <= ws-upper-bound
+			DISPLAY "Enter a number between 1 and " FUNCTION TRIM (ws-upper-edited)
+			ACCEPT nb FROM SYSIN
+		END-PERFORM
+		ADD 1 TO guess-count
 		IF nb > find
 			DISPLAY "It's less"
+			MOVE "HIGH" TO GL-VERDICT
 		END-IF
 		IF nb < find
 			DISPLAY "It's more"
+			MOVE "LOW " TO GL-VERDICT
+		END-IF
+		IF nb = find
+			MOVE "HIT " TO GL-VERDICT
 		END-IF
+		MOVE ws-player-id TO GL-PLAYER-ID
+		MOVE seed TO GL-SEED
+		MOVE find TO GL-FIND
+		MOVE ws-round-idx TO GL-ROUND
+		MOVE guess-count TO GL-ATTEMPT
+		MOVE nb TO GL-NB
+		WRITE GUESSLOG-RECORD
+		PERFORM SAVE-CHECKPOINT
+	END-PERFORM.
+
+SAVE-CHECKPOINT.
+	MOVE seed TO CKPT-SEED.
+	MOVE find TO CKPT-FIND.
+	MOVE nb TO CKPT-NB.
+	MOVE guess-count TO CKPT-GUESSES.
+	MOVE ws-round-idx TO CKPT-ROUND.
+	OPEN OUTPUT POMCKPT-FILE.
+	WRITE POMCKPT-RECORD.
+	CLOSE POMCKPT-FILE.
+
+CLEAR-CHECKPOINT.
+	OPEN OUTPUT POMCKPT-FILE.
+	CLOSE POMCKPT-FILE.
+
+SAVE-PLAYER.
+	OPEN I-O PLAYER-FILE.
+	IF ws-player-status = "35"
+		OPEN OUTPUT PLAYER-FILE
+		CLOSE PLAYER-FILE
+		OPEN I-O PLAYER-FILE
+	END-IF.
+	MOVE ws-player-id TO PM-PLAYER-ID.
+	READ PLAYER-FILE
+		INVALID KEY
+			INITIALIZE PM-GAMES-PLAYED PM-TOTAL-GUESSES PM-BEST-GUESSES
+	END-READ.
+	ADD 1 TO PM-GAMES-PLAYED.
+	ADD guess-count TO PM-TOTAL-GUESSES.
+	IF PM-BEST-GUESSES = 0 OR guess-count < PM-BEST-GUESSES
+		MOVE guess-count TO PM-BEST-GUESSES
+	END-IF.
+	IF ws-player-status = "23" OR ws-player-status = "21"
+		WRITE PLAYER-RECORD
+	ELSE
+		REWRITE PLAYER-RECORD
+	END-IF.
+	CLOSE PLAYER-FILE.
+
+DISPLAY-SUMMARY.
+	DISPLAY "===== Multi-round summary =====".
+	PERFORM VARYING ws-round-idx FROM ws-start-round BY 1 UNTIL ws-round-idx > ws-rounds
+		MOVE ws-round-guesses (ws-round-idx) TO ws-round-edited
+		DISPLAY "Round " ws-round-idx " : " ws-round-edited " guesses"
 	END-PERFORM.
-	DISPLAY "You found the number, congratulations !".
-	STOP RUN.
\ No newline at end of file
+	COMPUTE ws-rounds-played = ws-rounds - ws-start-round + 1.
+	COMPUTE ws-average-guesses = ws-total-guesses / ws-rounds-played.
+	MOVE ws-average-guesses TO ws-average-edited.
+	DISPLAY "Total guesses   : " ws-total-guesses.
+	DISPLAY "Average guesses : " ws-average-edited.
