@@ -0,0 +1,90 @@
+IDENTIFICATION DIVISION.
+	PROGRAM-ID. POMBAT.
+
+ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT SEEDFILE ASSIGN TO "SEEDFILE.DAT"
+			ORGANIZATION IS LINE SEQUENTIAL.
+		SELECT POMCTL-FILE ASSIGN TO "POMCTL.DAT"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS ws-ctl-status.
+
+DATA DIVISION.
+	FILE SECTION.
+
+	FD  SEEDFILE.
+	COPY "seedfile.cpy".
+
+	FD  POMCTL-FILE.
+	COPY "pomctl.cpy".
+
+	WORKING-STORAGE SECTION.
+
+	78 WS-MAX-GUESSES VALUE 20.
+	77 ws-eof PIC X VALUE "N".
+	77 ws-ctl-status PIC XX.
+	77 ws-upper-bound PIC 9(3) VALUE 100.
+	77 find PIC 9(3).
+	77 nb PIC 9(3).
+	77 ws-idx PIC 9(2).
+	77 ws-result PIC X(4).
+	77 ws-runs PIC 9(5) VALUE 0.
+	77 ws-passes PIC 9(5) VALUE 0.
+	77 ws-fails PIC 9(5) VALUE 0.
+	77 ws-seed-edited PIC Z(9)9.
+
+PROCEDURE DIVISION.
+	PERFORM GET-CONTROL-RECORD.
+	DISPLAY "POM batch regression run".
+	OPEN INPUT SEEDFILE.
+	PERFORM UNTIL ws-eof = "Y"
+		READ SEEDFILE
+			AT END
+				MOVE "Y" TO ws-eof
+			NOT AT END
+				PERFORM RUN-ONE-SEED
+		END-READ
+	END-PERFORM.
+	CLOSE SEEDFILE.
+	DISPLAY "Seeds run : " ws-runs.
+	DISPLAY "Passed    : " ws-passes.
+	DISPLAY "Failed    : " ws-fails.
+	STOP RUN.
+
+GET-CONTROL-RECORD.
+	MOVE 100 TO ws-upper-bound.
+	OPEN INPUT POMCTL-FILE.
+	IF ws-ctl-status = "00"
+		READ POMCTL-FILE
+			AT END
+				CONTINUE
+			NOT AT END
+				MOVE CTL-UPPER-BOUND TO ws-upper-bound
+		END-READ
+		CLOSE POMCTL-FILE
+	END-IF.
+
+RUN-ONE-SEED.
+	ADD 1 TO ws-runs.
+	MOVE SF-SEED TO ws-seed-edited.
+	IF SF-GUESS-COUNT > WS-MAX-GUESSES
+		DISPLAY "Seed " FUNCTION TRIM (ws-seed-edited) " ... FAIL (guess count exceeds " WS-MAX-GUESSES ")"
+		ADD 1 TO ws-fails
+	ELSE
+		COMPUTE find = FUNCTION RANDOM (SF-SEED) * ws-upper-bound + 1
+		INITIALIZE nb
+		MOVE 1 TO ws-idx
+		PERFORM UNTIL nb = find OR ws-idx > SF-GUESS-COUNT
+			MOVE SF-GUESSES (ws-idx) TO nb
+			ADD 1 TO ws-idx
+		END-PERFORM
+		IF nb = find
+			MOVE "PASS" TO ws-result
+			ADD 1 TO ws-passes
+		ELSE
+			MOVE "FAIL" TO ws-result
+			ADD 1 TO ws-fails
+		END-IF
+		DISPLAY "Seed " FUNCTION TRIM (ws-seed-edited) " ... " ws-result
+	END-IF.
