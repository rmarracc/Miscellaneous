@@ -0,0 +1,91 @@
+IDENTIFICATION DIVISION.
+	PROGRAM-ID. POMRPT.
+
+ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT GAMEHIST-FILE ASSIGN TO "GAMEHIST.DAT"
+			ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+	FILE SECTION.
+
+	FD  GAMEHIST-FILE.
+	COPY "gamehist.cpy".
+
+	WORKING-STORAGE SECTION.
+
+	77 ws-eof PIC X VALUE "N".
+	77 ws-session-count PIC 9(7) VALUE 0.
+	77 ws-guess-total PIC 9(9) VALUE 0.
+	77 ws-guess-min PIC 9(3) VALUE 999.
+	77 ws-guess-max PIC 9(3) VALUE 0.
+	77 ws-guess-avg PIC 9(5)V9(2) VALUE 0.
+
+	77 ws-bucket-1-3 PIC 9(7) VALUE 0.
+	77 ws-bucket-4-6 PIC 9(7) VALUE 0.
+	77 ws-bucket-7-10 PIC 9(7) VALUE 0.
+	77 ws-bucket-11-up PIC 9(7) VALUE 0.
+
+	77 ws-guess-avg-edited PIC ZZZZ9.99.
+	77 ws-guess-min-edited PIC ZZ9.
+	77 ws-guess-max-edited PIC ZZ9.
+	77 ws-bucket-edited PIC ZZZZZZ9.
+
+PROCEDURE DIVISION.
+	DISPLAY "POM attempts distribution report".
+	OPEN INPUT GAMEHIST-FILE.
+	PERFORM UNTIL ws-eof = "Y"
+		READ GAMEHIST-FILE
+			AT END
+				MOVE "Y" TO ws-eof
+			NOT AT END
+				PERFORM TALLY-SESSION
+		END-READ
+	END-PERFORM.
+	CLOSE GAMEHIST-FILE.
+	PERFORM DISPLAY-REPORT.
+	STOP RUN.
+
+TALLY-SESSION.
+	ADD 1 TO ws-session-count.
+	ADD GH-GUESSES TO ws-guess-total.
+	IF GH-GUESSES < ws-guess-min
+		MOVE GH-GUESSES TO ws-guess-min
+	END-IF
+	IF GH-GUESSES > ws-guess-max
+		MOVE GH-GUESSES TO ws-guess-max
+	END-IF
+	EVALUATE TRUE
+		WHEN GH-GUESSES <= 3
+			ADD 1 TO ws-bucket-1-3
+		WHEN GH-GUESSES <= 6
+			ADD 1 TO ws-bucket-4-6
+		WHEN GH-GUESSES <= 10
+			ADD 1 TO ws-bucket-7-10
+		WHEN OTHER
+			ADD 1 TO ws-bucket-11-up
+	END-EVALUATE.
+
+DISPLAY-REPORT.
+	IF ws-session-count = 0
+		DISPLAY "No sessions found in GAMEHIST"
+	ELSE
+		COMPUTE ws-guess-avg = ws-guess-total / ws-session-count
+		MOVE ws-guess-avg TO ws-guess-avg-edited
+		MOVE ws-guess-min TO ws-guess-min-edited
+		MOVE ws-guess-max TO ws-guess-max-edited
+		DISPLAY "Sessions analyzed : " ws-session-count
+		DISPLAY "Average guesses    : " ws-guess-avg-edited
+		DISPLAY "Minimum guesses    : " ws-guess-min-edited
+		DISPLAY "Maximum guesses    : " ws-guess-max-edited
+		DISPLAY "Histogram of guesses per session"
+		MOVE ws-bucket-1-3 TO ws-bucket-edited
+		DISPLAY "  1-3   : " ws-bucket-edited
+		MOVE ws-bucket-4-6 TO ws-bucket-edited
+		DISPLAY "  4-6   : " ws-bucket-edited
+		MOVE ws-bucket-7-10 TO ws-bucket-edited
+		DISPLAY "  7-10  : " ws-bucket-edited
+		MOVE ws-bucket-11-up TO ws-bucket-edited
+		DISPLAY "  11+   : " ws-bucket-edited
+	END-IF.
