@@ -0,0 +1,6 @@
+01 GAMEHIST-RECORD.
+    05 GH-PLAYER-ID        PIC X(10).
+    05 GH-SEED            PIC 9(10).
+    05 GH-FIND            PIC 9(3).
+    05 GH-GUESSES         PIC 9(3).
+    05 GH-TIMESTAMP       PIC 9(14).
