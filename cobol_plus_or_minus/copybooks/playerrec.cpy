@@ -0,0 +1,5 @@
+01 PLAYER-RECORD.
+    05 PM-PLAYER-ID       PIC X(10).
+    05 PM-GAMES-PLAYED    PIC 9(5).
+    05 PM-TOTAL-GUESSES   PIC 9(7).
+    05 PM-BEST-GUESSES    PIC 9(3).
