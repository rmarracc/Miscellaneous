@@ -0,0 +1,8 @@
+01 GUESSLOG-RECORD.
+    05 GL-PLAYER-ID        PIC X(10).
+    05 GL-SEED            PIC 9(10).
+    05 GL-FIND            PIC 9(3).
+    05 GL-ROUND           PIC 9(3).
+    05 GL-ATTEMPT         PIC 9(3).
+    05 GL-NB              PIC 9(3).
+    05 GL-VERDICT         PIC X(4).
