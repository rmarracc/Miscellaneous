@@ -0,0 +1,4 @@
+01 POMXMIT-RECORD.
+    05 XM-PLAYER-ID       PIC X(10).
+    05 XM-FIND            PIC 9(3).
+    05 XM-ATTEMPTS        PIC 9(3).
