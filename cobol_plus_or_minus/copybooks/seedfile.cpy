@@ -0,0 +1,6 @@
+*> SF-GUESS-COUNT must be <= 20 - kept in sync with WS-MAX-GUESSES
+*> in pombatch.cbl, which rejects any record that claims more.
+01 SEEDFILE-RECORD.
+    05 SF-SEED            PIC 9(10).
+    05 SF-GUESS-COUNT     PIC 9(2).
+    05 SF-GUESSES         PIC 9(3) OCCURS 20 TIMES.
