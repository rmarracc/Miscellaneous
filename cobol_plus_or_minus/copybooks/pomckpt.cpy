@@ -0,0 +1,6 @@
+01 POMCKPT-RECORD.
+    05 CKPT-SEED          PIC 9(10).
+    05 CKPT-FIND          PIC 9(3).
+    05 CKPT-NB            PIC 9(3).
+    05 CKPT-GUESSES       PIC 9(3).
+    05 CKPT-ROUND         PIC 9(3).
