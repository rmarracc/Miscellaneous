@@ -0,0 +1,2 @@
+01 POMCTL-RECORD.
+    05 CTL-UPPER-BOUND    PIC 9(3).
